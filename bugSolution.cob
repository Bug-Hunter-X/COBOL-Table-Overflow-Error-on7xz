@@ -1,29 +1,425 @@
-01  WS-AREA. 
-    05  WS-COUNT PIC 9(5) VALUE 0. 
-    05  WS-TABLE OCCURS 100 TIMES DEPENDING ON WS-TABLE-SIZE. 
-       10  WS-ITEM PIC X(50). 
-    05  WS-TABLE-SIZE PIC 9(5) VALUE 100. 
-
-PROCEDURE DIVISION.
-
-    PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > WS-TABLE-SIZE 
-       MOVE "Record " & WS-COUNT TO WS-TABLE(WS-COUNT) 
-       IF WS-COUNT = WS-TABLE-SIZE THEN 
-           DISPLAY "Table limit reached. Consider increasing WS-TABLE-SIZE." 
-           PERFORM INCREASE-TABLE-SIZE 
-       END-IF 
-       END-PERFORM. 
-
-    DISPLAY "Table populated successfully."
-
-INCREASE-TABLE-SIZE SECTION.
-
-    ADD 50 TO WS-TABLE-SIZE
-    IF WS-TABLE-SIZE > 500 THEN 
-       DISPLAY "Maximum table size reached" 
-       STOP RUN 
-    END-IF
-    REDEFINE WS-TABLE. 
-    05 WS-TABLE OCCURS 1 TO WS-TABLE-SIZE TIMES. 
-       10 WS-ITEM PIC X(50). 
-    END-REDEFINE.
\ No newline at end of file
+      ******************************************************************
+      * PROGRAM-ID : TBLOVFL
+      * PURPOSE    : LOAD TRANSACTION ITEMS FROM TRANFILE INTO A
+      *              DYNAMICALLY SIZED WORK TABLE (WS-TABLE), GROWING
+      *              THE TABLE AS NEEDED UP TO AN OPERATOR-CONTROLLED
+      *              CEILING.
+      *
+      * NOTES      : STARTING SIZE AND CEILING COME FROM CTLFILE
+      *              (CTLPARM.CPY) SO OPERATIONS CAN RETUNE THEM
+      *              WITHOUT A RECOMPILE.  500 REMAINS THE COMPILE-
+      *              TIME MAXIMUM NUMBER OF ENTRIES WS-TABLE CAN EVER
+      *              HOLD (OCCURS 1 TO 500 TIMES) - THAT BOUND IS
+      *              FIXED BY THE LANGUAGE, NOT BY POLICY, SO THE
+      *              CONTROL RECORD CEILING IS CAPPED AT 500 IF
+      *              SOMEONE SETS IT HIGHER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLOVFL.
+       AUTHOR. DATA-CENTER-APPLICATIONS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE
+               ASSIGN TO CTLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO TRANFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CHKPFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OVERFLOW-FILE
+               ASSIGN TO OVFLFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OVFL-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO RPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO REJFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+       01  CTL-FILE-RECORD          PIC X(80).
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-FILE-RECORD        PIC X(50).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FILE-RECORD   PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-FILE-RECORD        PIC X(80).
+
+       FD  OVERFLOW-FILE
+           RECORDING MODE IS F.
+       01  OVERFLOW-FILE-RECORD     PIC X(80).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-FILE-RECORD       PIC X(132).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-FILE-RECORD       PIC X(89).
+
+       WORKING-STORAGE SECTION.
+      * SHARED TYPED WORK TABLE (REQUEST 008) - COMMON LAYOUT SO OTHER
+      * PROGRAMS CAN GROW AND READ THE SAME KIND OF TABLE.
+           COPY WSTABLE.
+
+      * CONTROL / PARAMETER RECORD (REQUEST 000)
+           COPY CTLPARM.
+
+      * CHECKPOINT / RESTART RECORD (REQUEST 002)
+           COPY CHKPTREC.
+
+      * RESIZE AUDIT RECORD (REQUEST 003)
+           COPY AUDITREC.
+
+      * OVERFLOW / SPILLOVER RECORD (REQUEST 004)
+           COPY OVFLREC.
+
+      * END-OF-JOB REPORT LINES (REQUEST 005)
+           COPY RPTREC.
+
+      * REJECT / EXCEPTION RECORD (REQUEST 006)
+           COPY REJREC.
+
+       01  WS-FILE-STATUS-GROUP.
+           05  WS-CTL-STATUS        PIC XX.
+               88  WS-CTL-OK            VALUE '00'.
+           05  WS-TRANS-STATUS      PIC XX.
+               88  WS-TRANS-OK          VALUE '00'.
+           05  WS-CHKPT-STATUS      PIC XX.
+               88  WS-CHKPT-OK          VALUE '00'.
+           05  WS-AUDIT-STATUS      PIC XX.
+               88  WS-AUDIT-OK          VALUE '00'.
+           05  WS-OVFL-STATUS       PIC XX.
+               88  WS-OVFL-OK           VALUE '00'.
+           05  WS-RPT-STATUS        PIC XX.
+               88  WS-RPT-OK            VALUE '00'.
+           05  WS-REJ-STATUS        PIC XX.
+               88  WS-REJ-OK            VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X VALUE 'N'.
+               88  WS-END-OF-TRANS      VALUE 'Y'.
+           05  WS-RESTART-SW        PIC X VALUE 'N'.
+               88  WS-RESTART-RUN       VALUE 'Y'.
+           05  WS-RECORD-VALID-SW   PIC X VALUE 'Y'.
+               88  WS-RECORD-VALID      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TABLE-CEILING     PIC 9(5) VALUE 500.
+           05  WS-CHECKPOINT-INTVL  PIC 9(5) VALUE 25.
+           05  WS-RECORDS-SINCE-CKP PIC 9(5) VALUE ZERO.
+           05  WS-SKIP-COUNT        PIC 9(5) VALUE ZERO.
+           05  WS-INCREASE-COUNT    PIC 9(5) VALUE ZERO.
+           05  WS-OVERFLOW-COUNT    PIC 9(5) VALUE ZERO.
+           05  WS-REJECT-COUNT      PIC 9(5) VALUE ZERO.
+           05  WS-INPUT-SEQ         PIC 9(5) VALUE ZERO.
+           05  WS-GROWTH-STRATEGY   PIC X(01) VALUE 'F'.
+               88  WS-GROWTH-FIXED      VALUE 'F'.
+               88  WS-GROWTH-PERCENT    VALUE 'P'.
+               88  WS-GROWTH-DOUBLE     VALUE 'D'.
+           05  WS-GROWTH-VALUE      PIC 9(5) VALUE 50.
+           05  WS-NEW-SIZE          PIC 9(7) VALUE ZERO.
+
+       01  WS-MISC.
+           05  WS-RUN-ID            PIC X(08).
+           05  WS-CURRENT-DATE      PIC X(08).
+           05  WS-CURRENT-TIME      PIC X(06).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF RETURN-CODE = ZERO
+               PERFORM 2000-PROCESS-INPUT UNTIL WS-END-OF-TRANS
+               PERFORM 9000-CLEAR-CHECKPOINT
+               PERFORM 8000-WRITE-REPORT
+               DISPLAY 'TABLE POPULATED SUCCESSFULLY - ' WS-COUNT
+                       ' LOADED, ' WS-OVERFLOW-COUNT ' OVERFLOWED, '
+                       WS-REJECT-COUNT ' REJECTED'
+           ELSE
+               DISPLAY 'TBLOVFL TERMINATING - TRANFILE UNAVAILABLE'
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE REPORT-FILE
+           CLOSE REJECT-FILE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURRENT-TIME(1:6) TO WS-RUN-ID(1:6)
+           MOVE '01'                 TO WS-RUN-ID(7:2)
+
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-OK
+               READ CTL-FILE INTO CTL-RECORD
+                   AT END
+                       DISPLAY 'CTLFILE EMPTY - USING DEFAULT LIMITS'
+                       INITIALIZE CTL-RECORD
+                       PERFORM 1100-APPLY-CONTROL-VALUES
+                   NOT AT END
+                       PERFORM 1100-APPLY-CONTROL-VALUES
+               END-READ
+               CLOSE CTL-FILE
+           ELSE
+               DISPLAY 'CTLFILE NOT FOUND - USING DEFAULT LIMITS'
+               INITIALIZE CTL-RECORD
+               PERFORM 1100-APPLY-CONTROL-VALUES
+           END-IF
+           OPEN INPUT TRANS-FILE
+           IF NOT WS-TRANS-OK
+               DISPLAY 'UNABLE TO OPEN TRANFILE - STATUS '
+                       WS-TRANS-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 16  TO RETURN-CODE
+           END-IF
+           PERFORM 1200-CHECK-FOR-RESTART
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-RESTART-RUN
+               OPEN EXTEND OVERFLOW-FILE
+               IF NOT WS-OVFL-OK
+                   OPEN OUTPUT OVERFLOW-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT OVERFLOW-FILE
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-RPT-OK
+               DISPLAY 'UNABLE TO OPEN RPTFILE - STATUS '
+                       WS-RPT-STATUS
+           END-IF
+           IF WS-RESTART-RUN
+               OPEN EXTEND REJECT-FILE
+               IF NOT WS-REJ-OK
+                   OPEN OUTPUT REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+       1200-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-OK
+               READ CHECKPOINT-FILE INTO CHKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-RESTART-RUN TO TRUE
+                       MOVE CHKPT-LOADED-COUNT TO WS-COUNT
+                       MOVE CHKPT-LAST-COUNT  TO WS-INPUT-SEQ
+                       MOVE CHKPT-LAST-COUNT  TO WS-SKIP-COUNT
+                       MOVE CHKPT-TABLE-SIZE  TO WS-TABLE-SIZE
+                       MOVE CHKPT-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+                       MOVE CHKPT-REJECT-COUNT   TO WS-REJECT-COUNT
+                       MOVE CHKPT-INCREASE-COUNT TO WS-INCREASE-COUNT
+                       DISPLAY 'RESTARTING RUN ' CHKPT-RUN-ID
+                               ' FROM RECORD ' CHKPT-LAST-COUNT
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           IF WS-RESTART-RUN
+               PERFORM WS-SKIP-COUNT TIMES
+                   READ TRANS-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF-SWITCH
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       1100-APPLY-CONTROL-VALUES.
+           IF CTL-START-SIZE > ZERO
+               MOVE CTL-START-SIZE     TO WS-TABLE-SIZE
+           ELSE
+               MOVE 100                TO WS-TABLE-SIZE
+           END-IF
+           IF CTL-CEILING-SIZE > ZERO
+               MOVE CTL-CEILING-SIZE   TO WS-TABLE-CEILING
+           ELSE
+               MOVE 500                TO WS-TABLE-CEILING
+           END-IF
+           IF WS-TABLE-CEILING > 500
+               DISPLAY 'CEILING IN CTLFILE EXCEEDS COMPILED MAXIMUM '
+                       '- CAPPED AT 500'
+               MOVE 500                TO WS-TABLE-CEILING
+           END-IF
+           IF WS-TABLE-SIZE > WS-TABLE-CEILING
+               MOVE WS-TABLE-CEILING   TO WS-TABLE-SIZE
+           END-IF
+           IF CTL-GROWTH-FIXED OR CTL-GROWTH-PERCENT
+                   OR CTL-GROWTH-DOUBLE
+               MOVE CTL-GROWTH-STRATEGY TO WS-GROWTH-STRATEGY
+           ELSE
+               MOVE 'F'                 TO WS-GROWTH-STRATEGY
+           END-IF
+           IF CTL-GROWTH-VALUE > ZERO
+               MOVE CTL-GROWTH-VALUE    TO WS-GROWTH-VALUE
+           ELSE
+               MOVE 50                  TO WS-GROWTH-VALUE
+           END-IF.
+
+       2000-PROCESS-INPUT.
+           READ TRANS-FILE INTO TRANS-FILE-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-INPUT-SEQ
+                   PERFORM 2100-VALIDATE-RECORD
+                   IF WS-RECORD-VALID
+                       PERFORM 2200-LOAD-RECORD
+                   ELSE
+                       PERFORM 2300-REJECT-RECORD
+                   END-IF
+                   PERFORM 2600-WRITE-CHECKPOINT
+           END-READ.
+
+       2100-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID-SW
+           IF TRANS-FILE-RECORD = SPACES OR LOW-VALUES
+               MOVE 'N'                    TO WS-RECORD-VALID-SW
+               MOVE 'R001'                 TO REJ-REASON-CODE
+               MOVE 'BLANK ITEM DATA'      TO REJ-REASON-TEXT
+           END-IF.
+
+       2300-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE WS-INPUT-SEQ         TO REJ-SEQ-NO
+           MOVE TRANS-FILE-RECORD    TO REJ-ITEM
+           WRITE REJECT-FILE-RECORD FROM REJECT-RECORD.
+
+       2200-LOAD-RECORD.
+           IF WS-COUNT >= WS-TABLE-SIZE
+                   AND WS-TABLE-SIZE < WS-TABLE-CEILING
+               PERFORM 3000-INCREASE-TABLE-SIZE
+           END-IF
+           IF WS-COUNT >= WS-TABLE-SIZE
+               PERFORM 2400-WRITE-OVERFLOW-RECORD
+           ELSE
+               ADD 1 TO WS-COUNT
+               SET WS-TYPE-STANDARD(WS-COUNT) TO TRUE
+               MOVE TRANS-FILE-RECORD TO WS-ITEM(WS-COUNT)
+           END-IF.
+
+       2400-WRITE-OVERFLOW-RECORD.
+           ADD 1 TO WS-OVERFLOW-COUNT
+           MOVE WS-INPUT-SEQ         TO OVFL-SEQ-NO
+           MOVE TRANS-FILE-RECORD    TO OVFL-ITEM
+           MOVE WS-CURRENT-DATE      TO OVFL-DATE
+           MOVE WS-CURRENT-TIME      TO OVFL-TIME
+           WRITE OVERFLOW-FILE-RECORD FROM OVFL-RECORD.
+
+       2600-WRITE-CHECKPOINT.
+           ADD 1 TO WS-RECORDS-SINCE-CKP
+           IF WS-RECORDS-SINCE-CKP >= WS-CHECKPOINT-INTVL
+               MOVE ZERO TO WS-RECORDS-SINCE-CKP
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RUN-ID        TO CHKPT-RUN-ID
+               MOVE WS-INPUT-SEQ     TO CHKPT-LAST-COUNT
+               MOVE WS-COUNT         TO CHKPT-LOADED-COUNT
+               MOVE WS-TABLE-SIZE    TO CHKPT-TABLE-SIZE
+               MOVE WS-OVERFLOW-COUNT TO CHKPT-OVERFLOW-COUNT
+               MOVE WS-REJECT-COUNT   TO CHKPT-REJECT-COUNT
+               MOVE WS-INCREASE-COUNT TO CHKPT-INCREASE-COUNT
+               MOVE WS-CURRENT-DATE  TO CHKPT-DATE
+               MOVE WS-CURRENT-TIME  TO CHKPT-TIME
+               WRITE CHECKPOINT-FILE-RECORD FROM CHKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       3000-INCREASE-TABLE-SIZE.
+           MOVE WS-TABLE-SIZE TO AUDIT-OLD-SIZE
+           PERFORM 3100-COMPUTE-NEW-SIZE
+           IF WS-NEW-SIZE > WS-TABLE-CEILING
+               MOVE WS-TABLE-CEILING TO WS-TABLE-SIZE
+           ELSE
+               MOVE WS-NEW-SIZE      TO WS-TABLE-SIZE
+           END-IF
+           IF WS-TABLE-SIZE > AUDIT-OLD-SIZE
+               ADD 1 TO WS-INCREASE-COUNT
+               PERFORM 3200-WRITE-AUDIT-RECORD
+           END-IF.
+
+       3100-COMPUTE-NEW-SIZE.
+           EVALUATE TRUE
+               WHEN WS-GROWTH-PERCENT
+                   COMPUTE WS-NEW-SIZE ROUNDED =
+                       WS-TABLE-SIZE +
+                       (WS-TABLE-SIZE * WS-GROWTH-VALUE / 100)
+                   IF WS-NEW-SIZE <= WS-TABLE-SIZE
+                       ADD 1 TO WS-NEW-SIZE
+                   END-IF
+               WHEN WS-GROWTH-DOUBLE
+                   COMPUTE WS-NEW-SIZE = WS-TABLE-SIZE * 2
+               WHEN OTHER
+                   COMPUTE WS-NEW-SIZE = WS-TABLE-SIZE + WS-GROWTH-VALUE
+           END-EVALUATE.
+
+       3200-WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-ID            TO AUDIT-RUN-ID
+           MOVE WS-TABLE-SIZE        TO AUDIT-NEW-SIZE
+           MOVE WS-CURRENT-DATE      TO AUDIT-DATE
+           MOVE WS-CURRENT-TIME      TO AUDIT-TIME
+           WRITE AUDIT-FILE-RECORD FROM AUDIT-RECORD.
+
+       8000-WRITE-REPORT.
+           MOVE WS-RUN-ID            TO RPT-T-RUN-ID
+           MOVE WS-CURRENT-DATE      TO RPT-T-DATE
+           MOVE WS-CURRENT-TIME      TO RPT-T-TIME
+           WRITE REPORT-FILE-RECORD FROM RPT-TITLE-LINE
+
+           MOVE 'RECORDS LOADED INTO WORK TABLE'  TO RPT-D-LABEL
+           MOVE WS-COUNT                          TO RPT-D-VALUE
+           WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE
+
+           MOVE 'FINAL WORK TABLE SIZE'           TO RPT-D-LABEL
+           MOVE WS-TABLE-SIZE                     TO RPT-D-VALUE
+           WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE
+
+           MOVE 'TABLE RESIZE EVENTS'             TO RPT-D-LABEL
+           MOVE WS-INCREASE-COUNT                 TO RPT-D-VALUE
+           WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE
+
+           MOVE 'RECORDS SPILLED TO OVERFLOW FILE' TO RPT-D-LABEL
+           MOVE WS-OVERFLOW-COUNT                  TO RPT-D-VALUE
+           WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE
+
+           MOVE 'RECORDS REJECTED - FAILED VALIDATION' TO RPT-D-LABEL
+           MOVE WS-REJECT-COUNT                        TO RPT-D-VALUE
+           WRITE REPORT-FILE-RECORD FROM RPT-DETAIL-LINE.
+
+       9000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
