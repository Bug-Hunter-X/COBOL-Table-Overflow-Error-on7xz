@@ -0,0 +1,14 @@
+      ******************************************************************
+      * CTLPARM.CPY
+      * CONTROL/PARAMETER RECORD FOR TBLOVFL.  ONE RECORD, MAINTAINED
+      * BY OPERATIONS, READ AT STARTUP SO THE STARTING TABLE SIZE AND
+      * THE OPERATIONAL CEILING CAN BE TUNED WITHOUT A RECOMPILE.
+      ******************************************************************
+       01  CTL-RECORD.
+           05  CTL-START-SIZE       PIC 9(5).
+           05  CTL-CEILING-SIZE     PIC 9(5).
+           05  CTL-GROWTH-STRATEGY  PIC X(01).
+               88  CTL-GROWTH-FIXED     VALUE 'F'.
+               88  CTL-GROWTH-PERCENT   VALUE 'P'.
+               88  CTL-GROWTH-DOUBLE    VALUE 'D'.
+           05  CTL-GROWTH-VALUE     PIC 9(5).
