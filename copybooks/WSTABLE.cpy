@@ -0,0 +1,21 @@
+      ******************************************************************
+      * WSTABLE.CPY
+      * SHARED IN-MEMORY WORK TABLE LAYOUT.
+      * USED BY TBLOVFL AND ANY OTHER PROGRAM THAT NEEDS A DYNAMICALLY
+      * SIZED TABLE OF TYPED ITEMS.  THE TABLE GROWS AT RUN TIME VIA
+      * OCCURS ... DEPENDING ON.  500 IS THE COMPILE-TIME HARD LIMIT ON
+      * THE NUMBER OF ENTRIES THE TABLE CAN EVER HOLD; THE OPERATIONAL
+      * CEILING (WHICH MAY BE SET LOWER) COMES FROM THE CONTROL RECORD
+      * IN CTLPARM.CPY AT RUN TIME.
+      ******************************************************************
+       01  WS-AREA.
+           05  WS-COUNT             PIC 9(5)  VALUE ZERO.
+           05  WS-TABLE-SIZE        PIC 9(5)  VALUE ZERO.
+           05  WS-TABLE OCCURS 1 TO 500 TIMES
+                       DEPENDING ON WS-TABLE-SIZE
+                       INDEXED BY WS-TABLE-IDX.
+               10  WS-ITEM-TYPE     PIC X(04).
+                   88  WS-TYPE-STANDARD    VALUE 'STD '.
+                   88  WS-TYPE-PRIORITY    VALUE 'PRI '.
+                   88  WS-TYPE-CORRECTION  VALUE 'COR '.
+               10  WS-ITEM          PIC X(50).
