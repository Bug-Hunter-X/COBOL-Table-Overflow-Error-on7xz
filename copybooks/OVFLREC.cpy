@@ -0,0 +1,11 @@
+      ******************************************************************
+      * OVFLREC.CPY
+      * SPILLOVER RECORD - INPUT ROWS THAT ARRIVED AFTER THE WORK
+      * TABLE REACHED ITS OPERATIONAL CEILING.  REPROCESS THESE
+      * SAME-DAY AGAINST A RERUN IF THE COUNT IS SIGNIFICANT.
+      ******************************************************************
+       01  OVFL-RECORD.
+           05  OVFL-SEQ-NO          PIC 9(5).
+           05  OVFL-ITEM            PIC X(50).
+           05  OVFL-DATE            PIC X(08).
+           05  OVFL-TIME            PIC X(06).
