@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      * AUDIT LOG RECORD - ONE ROW WRITTEN EVERY TIME THE WORK TABLE
+      * IS RESIZED.  SPOOLED FOR WEEKLY CAPACITY-PLANNING REVIEW.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-RUN-ID         PIC X(08).
+           05  AUDIT-OLD-SIZE       PIC 9(5).
+           05  AUDIT-NEW-SIZE       PIC 9(5).
+           05  AUDIT-DATE           PIC X(08).
+           05  AUDIT-TIME           PIC X(06).
