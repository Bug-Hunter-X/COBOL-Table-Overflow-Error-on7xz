@@ -0,0 +1,21 @@
+      ******************************************************************
+      * RPTREC.CPY
+      * END-OF-JOB CONTROL REPORT PRINT LINES FOR TBLOVFL.
+      ******************************************************************
+       01  RPT-TITLE-LINE.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  FILLER               PIC X(20) VALUE
+                   'TBLOVFL CONTROL RPT '.
+           05  FILLER               PIC X(10) VALUE 'RUN-ID:   '.
+           05  RPT-T-RUN-ID         PIC X(08).
+           05  FILLER               PIC X(08) VALUE '  DATE: '.
+           05  RPT-T-DATE           PIC X(08).
+           05  FILLER               PIC X(08) VALUE '  TIME: '.
+           05  RPT-T-TIME           PIC X(06).
+           05  FILLER               PIC X(63) VALUE SPACE.
+
+       01  RPT-DETAIL-LINE.
+           05  FILLER               PIC X(01) VALUE SPACE.
+           05  RPT-D-LABEL          PIC X(40).
+           05  RPT-D-VALUE          PIC ZZZZ9.
+           05  FILLER               PIC X(86) VALUE SPACE.
