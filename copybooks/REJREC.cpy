@@ -0,0 +1,11 @@
+      ******************************************************************
+      * REJREC.CPY
+      * REJECT/EXCEPTION RECORD - INPUT ROWS THAT FAILED VALIDATION
+      * BEFORE BEING LOADED INTO THE WORK TABLE.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-SEQ-NO           PIC 9(5).
+           05  REJ-ITEM             PIC X(50).
+           05  REJ-REASON-CODE      PIC X(04).
+               88  REJ-BLANK-ITEM       VALUE 'R001'.
+           05  REJ-REASON-TEXT      PIC X(30).
