@@ -0,0 +1,16 @@
+      ******************************************************************
+      * CHKPTREC.CPY
+      * CHECKPOINT RECORD FOR TBLOVFL RESTART SUPPORT.  WRITTEN AFTER
+      * EVERY WS-CHECKPOINT-INTVL INPUT RECORDS AND READ AT STARTUP TO
+      * RESUME A RUN THAT WAS STOPPED SHORT.
+      ******************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-RUN-ID         PIC X(08).
+           05  CHKPT-LAST-COUNT     PIC 9(5).
+           05  CHKPT-LOADED-COUNT   PIC 9(5).
+           05  CHKPT-TABLE-SIZE     PIC 9(5).
+           05  CHKPT-OVERFLOW-COUNT PIC 9(5).
+           05  CHKPT-REJECT-COUNT   PIC 9(5).
+           05  CHKPT-INCREASE-COUNT PIC 9(5).
+           05  CHKPT-DATE           PIC X(08).
+           05  CHKPT-TIME           PIC X(06).
