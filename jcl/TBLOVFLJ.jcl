@@ -0,0 +1,75 @@
+//TBLOVFLJ JOB (ACCTNO),'TABLE LOAD JOB',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* TBLOVFLJ - DRIVES PROGRAM TBLOVFL (WORK TABLE LOAD).
+//*
+//* STEP0050 CLEARS OUT ANY PRIOR RUN'S CHKPFILE/OVFLFILE/REJFILE
+//* SO STEP0100 CAN ALLOCATE THEM DISP=NEW EVERY DAY WITHOUT A
+//* DUPLICATE-DATA-SET-NAME FAILURE.  DISP=(MOD,DELETE) IS THE
+//* STANDARD IDIOM FOR "DELETE IF PRESENT, DO NOTHING IF NOT" -
+//* MOD SUCCEEDS WHETHER OR NOT THE DATA SET ALREADY EXISTS.
+//*
+//* STEP0100 RUNS THE PROGRAM FROM THE TOP OF THE TRANSACTION FILE.
+//*
+//* STEP0100R IS THE RESTART STEP.  IT RUNS AUTOMATICALLY, IN THE
+//* SAME JOB, WHENEVER STEP0100 DOES NOT COMPLETE CLEANLY -
+//* COND=((4,LT,STEP0100),EVEN) HAS TWO PARTS: THE RELATIONAL TEST
+//* (4,LT,STEP0100) BYPASSES STEP0100R WHEN STEP0100'S RETURN CODE
+//* IS LESS THAN 4 (A NORMAL RUN), AND EVEN MAKES THAT SAME STEP
+//* STILL RUN IF STEP0100 ABENDS - WITHOUT EVEN, AN ABEND WOULD
+//* SKIP ALL LATER STEPS REGARDLESS OF ANY RELATIONAL COND TEST, SO
+//* THE ONE CASE THIS STEP MOST NEEDS TO FIRE FOR (A CRASH PARTWAY
+//* THROUGH THE TABLE-LOAD LOOP) WOULD OTHERWISE NEVER RUN IT.  IT
+//* CAN ALSO BE DRIVEN BY RESUBMITTING THE JOB WITH
+//* RESTART=(STEP0100R) AFTER INVESTIGATING A FAILURE FROM A PRIOR
+//* SUBMISSION.  EITHER WAY IT RELIES ON TBLOVFL PICKING UP
+//* CHKPFILE ITSELF TO SKIP ALREADY-PROCESSED TRANSACTION RECORDS -
+//* STEP0100R DOES NOT RERUN STEP0050, SO THE CHKPFILE/OVFLFILE/
+//* REJFILE STEP0100 LEFT BEHIND ARE STILL THERE TO RESUME FROM.
+//*****************************************************************
+//STEP0050 EXEC PGM=IEFBR14
+//CHKPFILE DD DSN=PROD.TBLOVFL.CHECKPOINT,DISP=(MOD,DELETE)
+//OVFLFILE DD DSN=PROD.TBLOVFL.OVERFLOW,DISP=(MOD,DELETE)
+//REJFILE  DD DSN=PROD.TBLOVFL.REJECTS,DISP=(MOD,DELETE)
+//*
+//STEP0100 EXEC PGM=TBLOVFL
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.TBLOVFL.CTLPARM,DISP=SHR
+//TRANFILE DD DSN=PROD.TBLOVFL.TRANS.DAILY,DISP=SHR
+//CHKPFILE DD DSN=PROD.TBLOVFL.CHECKPOINT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.TBLOVFL.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//OVFLFILE DD DSN=PROD.TBLOVFL.OVERFLOW,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.TBLOVFL.REJECTS,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=89,BLKSIZE=0)
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* RESTART STEP - SAME PROGRAM/DD SET AS STEP0100, BUT THE
+//* CHKPFILE/OVFLFILE/REJFILE DATA SETS ALREADY EXIST (STEP0100
+//* CREATED THEM), SO THEY ARE ALLOCATED OLD/MOD HERE INSTEAD OF
+//* NEW, AND TBLOVFL RESUMES FROM CHKPFILE INSTEAD OF REPROCESSING
+//* TRANFILE FROM RECORD 1.
+//*****************************************************************
+//STEP0100R EXEC PGM=TBLOVFL,COND=((4,LT,STEP0100),EVEN)
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.TBLOVFL.CTLPARM,DISP=SHR
+//TRANFILE DD DSN=PROD.TBLOVFL.TRANS.DAILY,DISP=SHR
+//CHKPFILE DD DSN=PROD.TBLOVFL.CHECKPOINT,DISP=(OLD,CATLG,CATLG)
+//AUDITLOG DD DSN=PROD.TBLOVFL.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//OVFLFILE DD DSN=PROD.TBLOVFL.OVERFLOW,DISP=(OLD,CATLG,CATLG)
+//REJFILE  DD DSN=PROD.TBLOVFL.REJECTS,DISP=(OLD,CATLG,CATLG)
+//RPTFILE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
